@@ -0,0 +1,22 @@
+      ******************************************************************
+      * Copybook: CFPS0001
+      * Purpose : FILE STATUS de ALUNO e condicoes 88 associadas
+      ******************************************************************
+       77  WS-FILES                      PIC 99.
+           88  FILES-OK                      VALUE 00.
+           88  FS-CHAVE-DUPLICADA-ALT        VALUE 02.
+           88  FS-FIM-ARQUIVO                VALUE 10.
+           88  FS-SEQUENCIA-INVALIDA         VALUE 21.
+           88  FS-CHAVE-DUPLICADA            VALUE 22.
+           88  FS-REGISTRO-NAO-ENCONTRADO    VALUE 23.
+           88  FS-LIMITE-VIOLADO             VALUE 24.
+           88  FS-ARQUIVO-INEXISTENTE        VALUE 35.
+           88  FS-MODO-ABERTURA-INVALIDO     VALUE 37.
+           88  FS-ARQUIVO-BLOQUEADO          VALUE 38.
+           88  FS-ATRIBUTOS-CONFLITANTES     VALUE 39.
+           88  FS-ARQUIVO-JA-ABERTO          VALUE 41.
+           88  FS-ARQUIVO-NAO-ABERTO         VALUE 42.
+           88  FS-LEITURA-NAO-EXECUTADA      VALUE 43.
+           88  FS-START-NAO-EXECUTADO        VALUE 46.
+           88  FS-OPERACAO-NAO-PERMITIDA     VALUE 47, 48, 49.
+           88  FS-ERRO-SISTEMA-ARQUIVOS      VALUE 90 THRU 99.
