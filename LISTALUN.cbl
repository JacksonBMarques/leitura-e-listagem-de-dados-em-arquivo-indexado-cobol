@@ -18,15 +18,44 @@
                 SELECT ALUNO ASSIGN TO
                 'D:\Curso 1 COBOL\Desafio modulo 3\CFP001S1.DAT'
                 ORGANISATION IS INDEXED
-                ACCESS  MODE IS SEQUENTIAL
+                ACCESS  MODE IS DYNAMIC
                 RECORD KEY IS ID-ALUNO
+                ALTERNATE RECORD KEY IS NM-ALUNO WITH DUPLICATES
                 FILE STATUS IS WS-FILES.
 
+                SELECT RELALUNO ASSIGN TO 'RELALUNO.LST'
+                ORGANISATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-FILES-RELALUNO.
+
+                SELECT ARQ-CSV ASSIGN TO 'ALUNOS.CSV'
+                ORGANISATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-FILES-CSV.
+
+                SELECT ARQ-ERRO ASSIGN TO 'LISTALUN.LOG'
+                ORGANISATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-FILES-ERRO.
+
+                SELECT ARQ-EXCECAO ASSIGN TO 'ALUNOS_EXC.LST'
+                ORGANISATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-FILES-EXCECAO.
+
        DATA DIVISION.
        FILE SECTION.
        FD ALUNO.
           COPY CFPK0001.
 
+       FD RELALUNO.
+       01 RELALUNO-LINHA                 PIC X(80).
+
+       FD ARQ-CSV.
+       01 CSV-LINHA                      PIC X(60).
+
+       FD ARQ-ERRO.
+       01 ERRO-LINHA                     PIC X(100).
+
+       FD ARQ-EXCECAO.
+       01 EXCECAO-LINHA                  PIC X(100).
+
        WORKING-STORAGE SECTION.
        01 WS-ALUNO                    PIC X(32) VALUE SPACES.
        01 FILLER REDEFINES WS-ALUNO.
@@ -35,73 +64,464 @@
           03 WS-TL-ALUNO.
                    05 WS-PREFIXO         PIC 9(05).
                    05 WS-SUFIXO          PIC 9(04).
-       77 WS-FILES                       PIC 99.
-          88 FILES-OK                    VALUE 0.
+
+       COPY CFPS0001.
+
+       77 WS-FILES-ERRO                  PIC 99.
+       77 WS-FILES-EXCECAO               PIC 99.
+       77 WS-MSG-ERRO                    PIC X(60) VALUE SPACES.
+       77 WS-MOTIVO-EXCECAO              PIC X(30) VALUE SPACES.
+       77 WS-EXISTEM-EXCECOES            PIC X VALUE 'N'.
+          88 EXISTEM-EXCECOES            VALUE 'S' FALSE 'N'.
+       77 WS-PARM                        PIC X(20) VALUE SPACES.
+       77 WS-MODO                        PIC X(05) VALUE SPACES.
+          88 MODO-BATCH                  VALUE 'BATCH'.
        77 WS-EOF                         PIC X.
           88 EOF-OK                      VALUE 'S' FALSE 'N'.
        77 WS-EXIT                        PIC X.
           88 EXIT-OK                     VALUE 'F' FALSE 'N'.
+       77 WS-ID-BUSCA                    PIC 9(003).
        77 WS-CONT                        PIC 9(003) VALUE ZEROS.
+       77 WS-CONT-NOME                   PIC 9(003) VALUE ZEROS.
+       77 WS-FILES-LOG                   PIC 99     VALUE ZEROS.
+       77 WS-CONT-PAGINA                 PIC 9(003) VALUE ZEROS.
+       77 WS-PAGINA-TAM                  PIC 9(003) VALUE 10.
+       77 WS-ID-BOOKMARK                 PIC 9(003) VALUE ZEROS.
+       77 WS-ID-MENOR                    PIC 9(003) VALUE 999.
+       77 WS-ID-MAIOR                    PIC 9(003) VALUE ZEROS.
+       77 WS-PRIMEIRA-PAGINA             PIC X VALUE 'S'.
+          88 PRIMEIRA-PAGINA             VALUE 'S' FALSE 'N'.
+       77 WS-FIM-ARQUIVO-GERAL           PIC X VALUE 'N'.
+          88 FIM-ARQUIVO-GERAL           VALUE 'S' FALSE 'N'.
+       77 WS-ABERTURA-OK                 PIC X VALUE 'N'.
+          88 ABERTURA-OK                 VALUE 'S' FALSE 'N'.
+       77 WS-FILES-RELALUNO              PIC 99.
+       77 WS-FILES-CSV                   PIC 99.
+       77 WS-CSV-PARM                    PIC X(05) VALUE SPACES.
+       77 WS-CSV-ATIVO                   PIC X VALUE 'N'.
+          88 CSV-ATIVO                   VALUE 'S' FALSE 'N'.
+       77 WS-RELALUNO-ATIVO              PIC X VALUE 'S'.
+          88 RELALUNO-ATIVO              VALUE 'S' FALSE 'N'.
+       77 WS-EXCECAO-ATIVO               PIC X VALUE 'S'.
+          88 EXCECAO-ATIVO               VALUE 'S' FALSE 'N'.
+
+       77 WS-LINHA-RELATORIO             PIC 9(003) VALUE ZEROS.
+       77 WS-PAGINA-RELATORIO            PIC 9(003) VALUE ZEROS.
+       77 WS-LINHAS-POR-PAGINA           PIC 9(003) VALUE 20.
+       01 WS-DATA-SISTEMA.
+          03 WS-DATA-AAAA                PIC 9(004).
+          03 WS-DATA-MM                  PIC 9(002).
+          03 WS-DATA-DD                  PIC 9(002).
+       77 WS-DATA-FORMATADA              PIC X(10).
 
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
             DISPLAY '** lista de alunos'
-            SET EXIT-OK              TO FALSE
-            PERFORM P1-LISTAR    THRU P1-FIM UNTIL EXIT-OK
+            PERFORM P0-INICIO
+            IF ABERTURA-OK
+                IF MODO-BATCH
+                    PERFORM P1-LISTAR THRU P1-FIM
+                        UNTIL FIM-ARQUIVO-GERAL
+                ELSE
+                    SET EXIT-OK TO FALSE
+                    PERFORM P1-LISTAR THRU P1-FIM
+                        UNTIL EXIT-OK OR FIM-ARQUIVO-GERAL
+                END-IF
+            END-IF
             PERFORM P0-FIM
 
-
             .
-       P1-LISTAR.
-            SET EOF-OK                TO FALSE
-            SET FILES-OK              TO TRUE
-            SET WS-CONT               TO 0.
+       P0-INICIO.
+            SET WS-CONT TO 0
+            ACCEPT WS-PARM FROM COMMAND-LINE
+            IF WS-PARM = SPACES
+                ACCEPT WS-PARM FROM ENVIRONMENT 'LISTALUN_MODO'
+            END-IF
+            MOVE FUNCTION UPPER-CASE(WS-PARM(1:5)) TO WS-MODO
+
+            ACCEPT WS-CSV-PARM FROM ENVIRONMENT 'LISTALUN_CSV'
+            IF FUNCTION UPPER-CASE(WS-CSV-PARM) = 'S'
+               OR FUNCTION UPPER-CASE(WS-CSV-PARM(1:3)) = 'SIM'
+                SET CSV-ATIVO TO TRUE
+            END-IF
 
             OPEN INPUT ALUNO
-            IF FILES-OK THEN
-            PERFORM UNTIL EOF-OK
-                IF FILES-OK THEN
-                    READ ALUNO INTO WS-ALUNO
+            IF FILES-OK
+                SET ABERTURA-OK TO TRUE
+                SET RELALUNO-ATIVO TO TRUE
+                SET EXCECAO-ATIVO TO TRUE
+                OPEN OUTPUT RELALUNO
+                IF NOT (WS-FILES-RELALUNO = 0)
+                    DISPLAY 'ERRO AO ABRIR RELALUNO.LST - FILE '
+                            'STATUS: ' WS-FILES-RELALUNO
+                    MOVE 'ERRO AO ABRIR ARQUIVO DE RELATORIO'
+                        TO WS-MSG-ERRO
+                    MOVE WS-FILES-RELALUNO TO WS-FILES-LOG
+                    PERFORM P6B-GRAVAR-LOG-ERRO
+                    SET RELALUNO-ATIVO TO FALSE
+                END-IF
+                OPEN OUTPUT ARQ-EXCECAO
+                IF NOT (WS-FILES-EXCECAO = 0)
+                    DISPLAY 'ERRO AO ABRIR ALUNOS_EXC.LST - FILE '
+                            'STATUS: ' WS-FILES-EXCECAO
+                    MOVE 'ERRO AO ABRIR ARQUIVO DE EXCECOES'
+                        TO WS-MSG-ERRO
+                    MOVE WS-FILES-EXCECAO TO WS-FILES-LOG
+                    PERFORM P6B-GRAVAR-LOG-ERRO
+                    SET EXCECAO-ATIVO TO FALSE
+                END-IF
+                IF CSV-ATIVO
+                    OPEN OUTPUT ARQ-CSV
+                    IF NOT (WS-FILES-CSV = 0)
+                        DISPLAY 'ERRO AO ABRIR ALUNOS.CSV - FILE '
+                                'STATUS: ' WS-FILES-CSV
+                        MOVE 'ERRO AO ABRIR ARQUIVO CSV'
+                            TO WS-MSG-ERRO
+                        MOVE WS-FILES-CSV TO WS-FILES-LOG
+                        PERFORM P6B-GRAVAR-LOG-ERRO
+                        SET CSV-ATIVO TO FALSE
+                    END-IF
+                END-IF
+                IF RELALUNO-ATIVO
+                    PERFORM P7-CABECALHO-RELATORIO
+                END-IF
+            ELSE
+                PERFORM P6-ERRO-ARQUIVO
+            END-IF
 
-                         AT END
-                            SET EOF-OK TO TRUE
-                         NOT AT END
-                             ADD 1     TO WS-CONT
-                             DISPLAY'REGISTRO '
-                                     WS-CONT
-                                     ': '
-                                     WS-ID-ALUNO
-                                     ' - '
-                             FUNCTION TRIM(WS-NM-ALUNO)
-                                     ' - Tel: '
-                                     WS-PREFIXO
-                                     '-'
-                                     WS-SUFIXO
+            .
+       P6-ERRO-ARQUIVO.
+            EVALUATE TRUE
+                WHEN FS-ARQUIVO-INEXISTENTE
+                    MOVE 'ARQUIVO DE ALUNOS NAO ENCONTRADO'
+                        TO WS-MSG-ERRO
+                WHEN FS-MODO-ABERTURA-INVALIDO
+                    MOVE 'MODO DE ABERTURA INVALIDO PARA O ARQUIVO'
+                        TO WS-MSG-ERRO
+                WHEN FS-ARQUIVO-BLOQUEADO
+                    MOVE 'ARQUIVO DE ALUNOS BLOQUEADO POR OUTRO JOB'
+                        TO WS-MSG-ERRO
+                WHEN FS-ATRIBUTOS-CONFLITANTES
+                    MOVE 'ATRIBUTOS DO ARQUIVO NAO CONFEREM C/ PROGRAMA'
+                        TO WS-MSG-ERRO
+                WHEN FS-ARQUIVO-JA-ABERTO
+                    MOVE 'ARQUIVO DE ALUNOS JA ESTA ABERTO'
+                        TO WS-MSG-ERRO
+                WHEN FS-ERRO-SISTEMA-ARQUIVOS
+                    MOVE 'ERRO DE SISTEMA DE ARQUIVOS AO ABRIR ALUNOS'
+                        TO WS-MSG-ERRO
+                WHEN OTHER
+                    MOVE 'ERRO NAO MAPEADO AO ABRIR ARQUIVO DE ALUNOS'
+                        TO WS-MSG-ERRO
+            END-EVALUATE
+            DISPLAY 'ERRO AO ABRIR ARQUIVO DE ALUNOS'
+            DISPLAY 'FILE STATUS: ' WS-FILES ' - ' WS-MSG-ERRO
+            MOVE WS-FILES TO WS-FILES-LOG
+            PERFORM P6B-GRAVAR-LOG-ERRO
 
-                    END-READ
-                  END-PERFORM
+            .
+       P6B-GRAVAR-LOG-ERRO.
+            ACCEPT WS-DATA-SISTEMA FROM DATE YYYYMMDD
+            STRING WS-DATA-DD '/' WS-DATA-MM '/' WS-DATA-AAAA
+                DELIMITED BY SIZE INTO WS-DATA-FORMATADA
+            END-STRING
+            OPEN EXTEND ARQ-ERRO
+            IF NOT (WS-FILES-ERRO = 0 OR WS-FILES-ERRO = 5)
+                OPEN OUTPUT ARQ-ERRO
+            END-IF
+            MOVE SPACES TO ERRO-LINHA
+            STRING WS-DATA-FORMATADA
+                   ' - FILE STATUS ' WS-FILES-LOG
+                   ' - ' FUNCTION TRIM(WS-MSG-ERRO)
+                   DELIMITED BY SIZE INTO ERRO-LINHA
+            END-STRING
+            WRITE ERRO-LINHA
+            CLOSE ARQ-ERRO
+
+            .
+       P1-LISTAR.
+            PERFORM P2-LER-PAGINA
+            IF FIM-ARQUIVO-GERAL
+                DISPLAY 'FIM DO ARQUIVO DE ALUNOS.'
             ELSE
-                DISPLAY 'ERRO AO ABRIR ARQUIVO DE ALUNOS'
-                DISPLAY 'FILE STATUS: ' WS-FILES
+                IF NOT MODO-BATCH
+                    PERFORM P3-MENU
+                END-IF
             END-IF
 
-            CLOSE ALUNO
+            .
+       P1-FIM.
 
+
+       P3-MENU.
             DISPLAY
               'TECLE: '
-              '<QUALQUER TECLA> para continuar ou <F> para finalizar.'
-              ACCEPT WS-EXIT
-              IF WS-EXIT = 'f'
-                       MOVE 'F'       TO WS-EXIT
-              END-IF
+              '<ENTER> continuar, <B> buscar por ID, '
+              '<N> listar por nome, <F> finalizar.'
+            ACCEPT WS-EXIT
+            MOVE FUNCTION UPPER-CASE(WS-EXIT) TO WS-EXIT
+            EVALUATE TRUE
+                WHEN WS-EXIT = 'B'
+                    PERFORM P9-BUSCAR-POR-ID
+                WHEN WS-EXIT = 'N'
+                    PERFORM P10-LISTAR-POR-NOME
+                WHEN OTHER
+                    CONTINUE
+            END-EVALUATE
+
+            .
+
 
+       P2-LER-PAGINA.
+            MOVE 0     TO WS-CONT-PAGINA
+            SET EOF-OK TO FALSE
+
+            IF PRIMEIRA-PAGINA
+                MOVE LOW-VALUES TO ID-ALUNO
+                START ALUNO KEY IS NOT LESS THAN ID-ALUNO
+                    INVALID KEY
+                        SET FIM-ARQUIVO-GERAL TO TRUE
+                END-START
+                SET PRIMEIRA-PAGINA TO FALSE
+            ELSE
+                MOVE WS-ID-BOOKMARK TO ID-ALUNO
+                START ALUNO KEY IS GREATER THAN ID-ALUNO
+                    INVALID KEY
+                        SET FIM-ARQUIVO-GERAL TO TRUE
+                END-START
+            END-IF
+
+            PERFORM UNTIL EOF-OK OR FIM-ARQUIVO-GERAL
+                                 OR WS-CONT-PAGINA = WS-PAGINA-TAM
+                READ ALUNO NEXT RECORD INTO WS-ALUNO
+                     AT END
+                        SET EOF-OK            TO TRUE
+                        SET FIM-ARQUIVO-GERAL TO TRUE
+                     NOT AT END
+                        ADD 1               TO WS-CONT-PAGINA
+                        ADD 1               TO WS-CONT
+                        MOVE WS-ID-ALUNO    TO WS-ID-BOOKMARK
+                        IF WS-ID-ALUNO < WS-ID-MENOR
+                            MOVE WS-ID-ALUNO TO WS-ID-MENOR
+                        END-IF
+                        IF WS-ID-ALUNO > WS-ID-MAIOR
+                            MOVE WS-ID-ALUNO TO WS-ID-MAIOR
+                        END-IF
+                        PERFORM P4-VALIDAR-REGISTRO
+                        PERFORM P5-EXIBIR-REGISTRO
+                        IF RELALUNO-ATIVO
+                            PERFORM P5B-GRAVAR-RELATORIO
+                        END-IF
+                        IF CSV-ATIVO
+                            PERFORM P5C-GRAVAR-CSV
+                        END-IF
+                END-READ
+            END-PERFORM
 
             .
+       P9-BUSCAR-POR-ID.
+            DISPLAY 'INFORME O ID DO ALUNO: ' WITH NO ADVANCING
+            ACCEPT WS-ID-BUSCA
+            MOVE WS-ID-BUSCA TO ID-ALUNO
+            READ ALUNO INTO WS-ALUNO
+                KEY IS ID-ALUNO
+                INVALID KEY
+                    DISPLAY 'ALUNO ' WS-ID-BUSCA ' NAO ENCONTRADO.'
+                NOT INVALID KEY
+                    PERFORM P5E-EXIBIR-REGISTRO-BUSCA
+            END-READ
+            MOVE WS-ID-BOOKMARK TO ID-ALUNO
+            START ALUNO KEY IS GREATER THAN ID-ALUNO
+                INVALID KEY
+                    CONTINUE
+            END-START
 
-       P1-FIM.
+            .
+       P10-LISTAR-POR-NOME.
+            DISPLAY '--- LISTAGEM POR NOME (ORDEM ALFABETICA) ---'
+            MOVE LOW-VALUES TO NM-ALUNO
+            START ALUNO KEY IS NOT LESS THAN NM-ALUNO
+                INVALID KEY
+                    DISPLAY 'NAO HA REGISTROS.'
+            END-START
+            IF FILES-OK
+                MOVE 0 TO WS-CONT-NOME
+                SET EOF-OK TO FALSE
+                PERFORM UNTIL EOF-OK
+                    READ ALUNO NEXT RECORD INTO WS-ALUNO
+                        AT END
+                            SET EOF-OK TO TRUE
+                        NOT AT END
+                            ADD 1 TO WS-CONT-NOME
+                            PERFORM P5D-EXIBIR-REGISTRO-NOME
+                    END-READ
+                END-PERFORM
+            END-IF
+            MOVE WS-ID-BOOKMARK TO ID-ALUNO
+            START ALUNO KEY IS GREATER THAN ID-ALUNO
+                INVALID KEY
+                    CONTINUE
+            END-START
+
+            .
+       P4-VALIDAR-REGISTRO.
+            IF WS-ID-ALUNO = ZERO
+                MOVE 'ID-ALUNO ZERADO/INVALIDO' TO WS-MOTIVO-EXCECAO
+                PERFORM P4B-GRAVAR-EXCECAO
+            END-IF
+            IF FUNCTION TRIM(WS-NM-ALUNO) = SPACES
+                MOVE 'NOME EM BRANCO'       TO WS-MOTIVO-EXCECAO
+                PERFORM P4B-GRAVAR-EXCECAO
+            END-IF
+            IF WS-PREFIXO = ZERO AND WS-SUFIXO = ZERO
+                MOVE 'TELEFONE ZERADO/INVALIDO' TO WS-MOTIVO-EXCECAO
+                PERFORM P4B-GRAVAR-EXCECAO
+            END-IF
+
+            .
+       P4B-GRAVAR-EXCECAO.
+            SET EXISTEM-EXCECOES TO TRUE
+            MOVE SPACES TO EXCECAO-LINHA
+            STRING 'REGISTRO ' WS-CONT
+                   ' ID=' WS-ID-ALUNO
+                   ' NOME=' FUNCTION TRIM(WS-NM-ALUNO)
+                   ' TEL=' WS-PREFIXO '-' WS-SUFIXO
+                   ' MOTIVO=' WS-MOTIVO-EXCECAO
+                   DELIMITED BY SIZE INTO EXCECAO-LINHA
+            END-STRING
+            IF EXCECAO-ATIVO
+                WRITE EXCECAO-LINHA
+            END-IF
+            DISPLAY '*** EXCECAO: ' FUNCTION TRIM(EXCECAO-LINHA)
+
+            .
+       P5-EXIBIR-REGISTRO.
+            DISPLAY'REGISTRO '
+                    WS-CONT
+                    ': '
+                    WS-ID-ALUNO
+                    ' - '
+            FUNCTION TRIM(WS-NM-ALUNO)
+                    ' - Tel: '
+                    WS-PREFIXO
+                    '-'
+                    WS-SUFIXO
 
+            .
+       P5D-EXIBIR-REGISTRO-NOME.
+            DISPLAY'REGISTRO '
+                    WS-CONT-NOME
+                    ': '
+                    WS-ID-ALUNO
+                    ' - '
+            FUNCTION TRIM(WS-NM-ALUNO)
+                    ' - Tel: '
+                    WS-PREFIXO
+                    '-'
+                    WS-SUFIXO
+
+            .
+       P5E-EXIBIR-REGISTRO-BUSCA.
+            DISPLAY'ALUNO ENCONTRADO: '
+                    WS-ID-ALUNO
+                    ' - '
+            FUNCTION TRIM(WS-NM-ALUNO)
+                    ' - Tel: '
+                    WS-PREFIXO
+                    '-'
+                    WS-SUFIXO
+
+            .
+       P5C-GRAVAR-CSV.
+            MOVE SPACES TO CSV-LINHA
+            STRING WS-ID-ALUNO ','
+                   FUNCTION TRIM(WS-NM-ALUNO) ','
+                   WS-PREFIXO '-' WS-SUFIXO
+                   DELIMITED BY SIZE INTO CSV-LINHA
+            END-STRING
+            WRITE CSV-LINHA
 
+            .
+       P5B-GRAVAR-RELATORIO.
+            IF WS-LINHA-RELATORIO >= WS-LINHAS-POR-PAGINA
+                PERFORM P7-CABECALHO-RELATORIO
+            END-IF
+            MOVE SPACES TO RELALUNO-LINHA
+            STRING 'REGISTRO ' WS-CONT
+                   ': ' WS-ID-ALUNO
+                   ' - ' FUNCTION TRIM(WS-NM-ALUNO)
+                   ' - Tel: ' WS-PREFIXO '-' WS-SUFIXO
+                   DELIMITED BY SIZE INTO RELALUNO-LINHA
+            END-STRING
+            WRITE RELALUNO-LINHA
+            ADD 1 TO WS-LINHA-RELATORIO
+
+            .
+       P7-CABECALHO-RELATORIO.
+            ADD 1 TO WS-PAGINA-RELATORIO
+            MOVE 0 TO WS-LINHA-RELATORIO
+            ACCEPT WS-DATA-SISTEMA FROM DATE YYYYMMDD
+            STRING WS-DATA-DD '/' WS-DATA-MM '/' WS-DATA-AAAA
+                DELIMITED BY SIZE INTO WS-DATA-FORMATADA
+            END-STRING
+            MOVE SPACES TO RELALUNO-LINHA
+            STRING 'RELATORIO DE ALUNOS - DATA: ' WS-DATA-FORMATADA
+                   ' - PAGINA: ' WS-PAGINA-RELATORIO
+                   DELIMITED BY SIZE INTO RELALUNO-LINHA
+            END-STRING
+            WRITE RELALUNO-LINHA
+            MOVE ALL '-' TO RELALUNO-LINHA
+            WRITE RELALUNO-LINHA
+
+            .
+       P8-RODAPE-RELATORIO.
+            IF RELALUNO-ATIVO
+                MOVE SPACES TO RELALUNO-LINHA
+                MOVE ALL '-' TO RELALUNO-LINHA
+                WRITE RELALUNO-LINHA
+                MOVE SPACES TO RELALUNO-LINHA
+                STRING 'TOTAL DE ALUNOS LISTADOS: ' WS-CONT
+                    DELIMITED BY SIZE INTO RELALUNO-LINHA
+                END-STRING
+                WRITE RELALUNO-LINHA
+                IF WS-CONT > 0
+                    MOVE SPACES TO RELALUNO-LINHA
+                    STRING 'MENOR ID-ALUNO: ' WS-ID-MENOR
+                           '   MAIOR ID-ALUNO: ' WS-ID-MAIOR
+                        DELIMITED BY SIZE INTO RELALUNO-LINHA
+                    END-STRING
+                    WRITE RELALUNO-LINHA
+                END-IF
+            END-IF
+            DISPLAY '=================================================='
+            DISPLAY 'TOTAL GERAL DE ALUNOS LISTADOS: ' WS-CONT
+            IF WS-CONT > 0
+                DISPLAY 'MENOR ID-ALUNO: ' WS-ID-MENOR
+                        ' / MAIOR ID-ALUNO: ' WS-ID-MAIOR
+            END-IF
+
+            .
        P0-FIM.
+            IF ABERTURA-OK
+                PERFORM P8-RODAPE-RELATORIO
+                CLOSE ALUNO
+                IF RELALUNO-ATIVO
+                    CLOSE RELALUNO
+                END-IF
+                IF EXCECAO-ATIVO
+                    CLOSE ARQ-EXCECAO
+                END-IF
+                IF CSV-ATIVO
+                    CLOSE ARQ-CSV
+                END-IF
+                IF EXISTEM-EXCECOES
+                    MOVE 4 TO RETURN-CODE
+                ELSE
+                    MOVE 0 TO RETURN-CODE
+                END-IF
+            ELSE
+                MOVE 8 TO RETURN-CODE
+            END-IF
             STOP RUN.
        END PROGRAM LISTALUN.
