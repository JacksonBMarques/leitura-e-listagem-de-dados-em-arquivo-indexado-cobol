@@ -0,0 +1,216 @@
+      ******************************************************************
+      * Author: Breno Marques
+      * Date: 25/01/2024
+      * Purpose: manutencao (inclusao/alteracao/exclusao) de alunos
+      * Tectonics: cobc Linguagem: COBOL
+      * Complexidade: C
+      *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ALUNMANT.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+            DECIMAL-POINT IS COMMA.
+            INPUT-OUTPUT SECTION.
+            FILE-CONTROL.
+                SELECT ALUNO ASSIGN TO
+                'D:\Curso 1 COBOL\Desafio modulo 3\CFP001S1.DAT'
+                ORGANISATION IS INDEXED
+                ACCESS  MODE IS DYNAMIC
+                RECORD KEY IS ID-ALUNO
+                ALTERNATE RECORD KEY IS NM-ALUNO WITH DUPLICATES
+                FILE STATUS IS WS-FILES.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD ALUNO.
+          COPY CFPK0001.
+
+       WORKING-STORAGE SECTION.
+       01 WS-ALUNO                    PIC X(32) VALUE SPACES.
+       01 FILLER REDEFINES WS-ALUNO.
+          03 WS-ID-ALUNO                 PIC 9(03).
+          03 WS-NM-ALUNO                 PIC X(20).
+          03 WS-TL-ALUNO.
+                   05 WS-PREFIXO         PIC 9(05).
+                   05 WS-SUFIXO          PIC 9(04).
+
+       COPY CFPS0001.
+
+       77 WS-EXIT                        PIC X.
+          88 EXIT-OK                     VALUE 'F' FALSE 'N'.
+       77 WS-MSG-ERRO                    PIC X(60) VALUE SPACES.
+       77 WS-OPCAO                       PIC X.
+          88 OPCAO-INCLUIR               VALUE 'I'.
+          88 OPCAO-ALTERAR               VALUE 'A'.
+          88 OPCAO-EXCLUIR               VALUE 'E'.
+          88 OPCAO-FINALIZAR             VALUE 'F'.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+            DISPLAY '** manutencao de alunos'
+            OPEN I-O ALUNO
+            IF NOT FILES-OK
+                PERFORM P5-ERRO-ARQUIVO
+                DISPLAY 'ERRO AO ABRIR ARQUIVO DE ALUNOS'
+                DISPLAY 'FILE STATUS: ' WS-FILES ' - ' WS-MSG-ERRO
+            ELSE
+                SET EXIT-OK TO FALSE
+                PERFORM P1-MENU THRU P1-FIM UNTIL EXIT-OK
+                CLOSE ALUNO
+            END-IF
+            PERFORM P0-FIM
+
+            .
+       P1-MENU.
+            DISPLAY
+              'TECLE: <I> incluir, <A> alterar, <E> excluir, '
+              '<F> finalizar.'
+            ACCEPT WS-EXIT
+            MOVE FUNCTION UPPER-CASE(WS-EXIT) TO WS-EXIT
+            MOVE WS-EXIT TO WS-OPCAO
+            EVALUATE TRUE
+                WHEN OPCAO-INCLUIR
+                    PERFORM P2-INCLUIR
+                WHEN OPCAO-ALTERAR
+                    PERFORM P3-ALTERAR
+                WHEN OPCAO-EXCLUIR
+                    PERFORM P4-EXCLUIR
+                WHEN OTHER
+                    CONTINUE
+            END-EVALUATE
+
+            .
+       P1-FIM.
+
+
+       P2-INCLUIR.
+            MOVE SPACES TO WS-ALUNO
+            DISPLAY 'ID DO ALUNO: ' WITH NO ADVANCING
+            ACCEPT WS-ID-ALUNO
+            DISPLAY 'NOME DO ALUNO: ' WITH NO ADVANCING
+            ACCEPT WS-NM-ALUNO
+            DISPLAY 'TELEFONE - PREFIXO (5 DIG): ' WITH NO ADVANCING
+            ACCEPT WS-PREFIXO
+            DISPLAY 'TELEFONE - SUFIXO (4 DIG): ' WITH NO ADVANCING
+            ACCEPT WS-SUFIXO
+
+            MOVE WS-ID-ALUNO TO ID-ALUNO
+            MOVE WS-NM-ALUNO TO NM-ALUNO
+            MOVE WS-PREFIXO  TO PREFIXO
+            MOVE WS-SUFIXO   TO SUFIXO
+
+            WRITE REG-ALUNO
+                INVALID KEY
+                    PERFORM P5-ERRO-ARQUIVO
+                    DISPLAY 'ERRO AO INCLUIR ALUNO - FILE STATUS: '
+                            WS-FILES ' - ' WS-MSG-ERRO
+                NOT INVALID KEY
+                    DISPLAY 'ALUNO ' WS-ID-ALUNO
+                            ' INCLUIDO COM SUCESSO.'
+            END-WRITE
+
+            .
+       P3-ALTERAR.
+            DISPLAY 'ID DO ALUNO A ALTERAR: ' WITH NO ADVANCING
+            ACCEPT WS-ID-ALUNO
+            MOVE WS-ID-ALUNO TO ID-ALUNO
+            READ ALUNO
+                KEY IS ID-ALUNO
+                INVALID KEY
+                    DISPLAY 'ALUNO ' WS-ID-ALUNO ' NAO ENCONTRADO.'
+                NOT INVALID KEY
+                    DISPLAY 'NOME ATUAL: ' NM-ALUNO
+                    DISPLAY 'NOVO NOME (ENTER MANTEM): '
+                            WITH NO ADVANCING
+                    ACCEPT WS-NM-ALUNO
+                    IF WS-NM-ALUNO NOT = SPACES
+                        MOVE WS-NM-ALUNO TO NM-ALUNO
+                    END-IF
+                    DISPLAY 'NOVO PREFIXO (0 MANTEM): '
+                            WITH NO ADVANCING
+                    ACCEPT WS-PREFIXO
+                    IF WS-PREFIXO NOT = ZERO
+                        MOVE WS-PREFIXO TO PREFIXO
+                    END-IF
+                    DISPLAY 'NOVO SUFIXO (0 MANTEM): ' WITH NO ADVANCING
+                    ACCEPT WS-SUFIXO
+                    IF WS-SUFIXO NOT = ZERO
+                        MOVE WS-SUFIXO TO SUFIXO
+                    END-IF
+                    REWRITE REG-ALUNO
+                        INVALID KEY
+                            PERFORM P5-ERRO-ARQUIVO
+                            DISPLAY 'ERRO AO ALTERAR - FILE STATUS: '
+                                    WS-FILES ' - ' WS-MSG-ERRO
+                        NOT INVALID KEY
+                            DISPLAY 'ALUNO ' WS-ID-ALUNO
+                                    ' ALTERADO COM SUCESSO.'
+                    END-REWRITE
+            END-READ
+
+            .
+       P4-EXCLUIR.
+            DISPLAY 'ID DO ALUNO A EXCLUIR: ' WITH NO ADVANCING
+            ACCEPT WS-ID-ALUNO
+            MOVE WS-ID-ALUNO TO ID-ALUNO
+            READ ALUNO
+                KEY IS ID-ALUNO
+                INVALID KEY
+                    DISPLAY 'ALUNO ' WS-ID-ALUNO ' NAO ENCONTRADO.'
+                NOT INVALID KEY
+                    DELETE ALUNO
+                        INVALID KEY
+                            PERFORM P5-ERRO-ARQUIVO
+                            DISPLAY 'ERRO AO EXCLUIR - FILE STATUS: '
+                                    WS-FILES ' - ' WS-MSG-ERRO
+                        NOT INVALID KEY
+                            DISPLAY 'ALUNO ' WS-ID-ALUNO
+                                    ' EXCLUIDO COM SUCESSO.'
+                    END-DELETE
+            END-READ
+
+            .
+       P5-ERRO-ARQUIVO.
+            EVALUATE TRUE
+                WHEN FS-ARQUIVO-INEXISTENTE
+                    MOVE 'ARQUIVO DE ALUNOS NAO ENCONTRADO'
+                        TO WS-MSG-ERRO
+                WHEN FS-MODO-ABERTURA-INVALIDO
+                    MOVE 'MODO DE ABERTURA INVALIDO PARA O ARQUIVO'
+                        TO WS-MSG-ERRO
+                WHEN FS-ARQUIVO-BLOQUEADO
+                    MOVE 'ARQUIVO DE ALUNOS BLOQUEADO POR OUTRO JOB'
+                        TO WS-MSG-ERRO
+                WHEN FS-ATRIBUTOS-CONFLITANTES
+                    MOVE 'ATRIBUTOS DO ARQUIVO NAO CONFEREM C/ PROGRAMA'
+                        TO WS-MSG-ERRO
+                WHEN FS-ARQUIVO-JA-ABERTO
+                    MOVE 'ARQUIVO DE ALUNOS JA ESTA ABERTO'
+                        TO WS-MSG-ERRO
+                WHEN FS-CHAVE-DUPLICADA
+                    MOVE 'ID-ALUNO JA CADASTRADO'
+                        TO WS-MSG-ERRO
+                WHEN FS-REGISTRO-NAO-ENCONTRADO
+                    MOVE 'ALUNO NAO ENCONTRADO NO ARQUIVO'
+                        TO WS-MSG-ERRO
+                WHEN FS-SEQUENCIA-INVALIDA
+                    MOVE 'SEQUENCIA DE CHAVE INVALIDA PARA GRAVACAO'
+                        TO WS-MSG-ERRO
+                WHEN FS-LIMITE-VIOLADO
+                    MOVE 'LIMITE DO ARQUIVO/INDICE EXCEDIDO NA GRAVACAO'
+                        TO WS-MSG-ERRO
+                WHEN FS-ERRO-SISTEMA-ARQUIVOS
+                    MOVE 'ERRO DE SISTEMA DE ARQUIVOS'
+                        TO WS-MSG-ERRO
+                WHEN OTHER
+                    MOVE 'ERRO NAO MAPEADO NO ARQUIVO DE ALUNOS'
+                        TO WS-MSG-ERRO
+            END-EVALUATE
+
+            .
+       P0-FIM.
+            STOP RUN.
+       END PROGRAM ALUNMANT.
